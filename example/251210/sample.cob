@@ -1,29 +1,320 @@
+      *================================================================
+      *  PROGRAM-ID   : SAMPLE
+      *  AUTHOR       : D. OKAFOR, PAYROLL SYSTEMS
+      *  INSTALLATION : HOME OFFICE DATA CENTER
+      *  DATE-WRITTEN : 2025-12-10
+      *  DATE-COMPILED: 2026-08-09
+      *
+      *  REMARKS
+      *     EMPLOYEE MASTER MAINTENANCE PROGRAM.  MAINTAINS THE
+      *     INDEXED EMPLOYEE-MASTER FILE KEYED ON EMP-ID - ADD A NEW
+      *     EMPLOYEE, CHANGE AN EXISTING EMPLOYEE'S SALARY, OR INQUIRE
+      *     ON AN EXISTING EMPLOYEE - INSTEAD OF RE-KEYING THE WHOLE
+      *     RECORD EVERY RUN.  TAX IS WITHHELD BY THE TAXCALC
+      *     SUBPROGRAM USING A GRADUATED BRACKET SCHEDULE.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ------------------------------------------
+      *  2025-12-10 DO    ORIGINAL VERSION - FLAT 10% TAX.
+      *  2026-08-09 DO    REPLACED FLAT TAX WITH BRACKETED WITHHOLDING
+      *                   VIA TAXCALC.
+      *  2026-08-09 DO    ADDED EMP-ID AND THE INDEXED EMPLOYEE-MASTER
+      *                   FILE WITH ADD/CHANGE/INQUIRY MODES.
+      *  2026-08-09 DO    ADDED AGE/SALARY EDITS WITH RE-PROMPT ON BAD
+      *                   INTERACTIVE INPUT.
+      *  2026-08-09 DO    ADDED A PRINT-IMAGE MAINTENANCE REPORT SO
+      *                   EACH TRANSACTION CAN BE ARCHIVED/FILED.
+      *  2026-08-09 DO    ADDED A RUN-DATE TO THE REPORT HEADING.
+      *================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SAMPLE.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. HOME OFFICE DATA CENTER.
+       DATE-WRITTEN. 2025-12-10.
+       DATE-COMPILED. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GENERIC.
+       OBJECT-COMPUTER. GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER     ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT EMPLOYEE-REPORT     ASSIGN TO "EMPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY EMPMAST.
+
+       FD  EMPLOYEE-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EMPLOYEE-REPORT-LINE        PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 NAME    PIC A(20).
-       01 AGE     PIC 9(3).
-       01 SALARY  PIC 9(6).
-       01 TAX     PIC 9(6)V99.
+       COPY EDITRNGW.
+
+       01  WS-FILE-STATUS              PIC X(02).
+           88  WS-FILE-OK                          VALUE "00".
+           88  WS-FILE-NOT-FOUND                    VALUE "23".
+
+       01  WS-MODE                     PIC X(01).
+           88  WS-MODE-ADD                          VALUE "A".
+           88  WS-MODE-CHANGE                        VALUE "C".
+           88  WS-MODE-INQUIRY                       VALUE "I".
+
+       01  WS-NEW-SALARY                PIC 9(06).
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR               PIC 9(04).
+           05  WS-RUN-MONTH              PIC 9(02).
+           05  WS-RUN-DAY                PIC 9(02).
+       01  WS-RUN-DATE-DISPLAY.
+           05  WS-RUN-DATE-MONTH         PIC 9(02).
+           05  FILLER                    PIC X(01) VALUE "/".
+           05  WS-RUN-DATE-DAY           PIC 9(02).
+           05  FILLER                    PIC X(01) VALUE "/".
+           05  WS-RUN-DATE-YEAR          PIC 9(04).
+
+       01  RPT-HEADING-LINE-1.
+           05  FILLER                   PIC X(24) VALUE
+               "HOME OFFICE DATA CENTER".
+           05  FILLER                   PIC X(30) VALUE
+               "EMPLOYEE MAINTENANCE REPORT".
+           05  FILLER                   PIC X(05) VALUE "DATE ".
+           05  HL1-RUN-DATE              PIC X(10).
+
+       01  RPT-HEADING-LINE-2.
+           05  FILLER                   PIC X(09) VALUE " EMP-ID ".
+           05  FILLER                   PIC X(21) VALUE
+               "NAME                 ".
+           05  FILLER                   PIC X(05) VALUE "AGE  ".
+           05  FILLER                   PIC X(06) VALUE "DEPT  ".
+           05  FILLER                   PIC X(11) VALUE "SALARY     ".
+           05  FILLER                   PIC X(11) VALUE "TAX".
+
+       01  RPT-DETAIL-LINE.
+           05  RL-EMPLOYEE-ID           PIC ZZZZZ9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  RL-NAME                  PIC X(20).
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  RL-AGE                   PIC ZZ9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  RL-DEPT                  PIC ZZZ9.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  RL-SALARY                PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  RL-TAX                   PIC ZZ,ZZ9.99.
 
        PROCEDURE DIVISION.
-           DISPLAY "Variable Test Program".
+
+       0000-MAINLINE.
+           DISPLAY "Employee Master Maintenance".
+           OPEN I-O    EMPLOYEE-MASTER
+                OUTPUT EMPLOYEE-REPORT.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-MONTH TO WS-RUN-DATE-MONTH.
+           MOVE WS-RUN-DAY   TO WS-RUN-DATE-DAY.
+           MOVE WS-RUN-YEAR  TO WS-RUN-DATE-YEAR.
+           MOVE WS-RUN-DATE-DISPLAY TO HL1-RUN-DATE.
+
+           WRITE EMPLOYEE-REPORT-LINE FROM RPT-HEADING-LINE-1.
+           WRITE EMPLOYEE-REPORT-LINE FROM RPT-HEADING-LINE-2.
+
+           DISPLAY "Mode (A=Add, C=Change, I=Inquiry): "
+               WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+
+           DISPLAY "Enter the employee id: " WITH NO ADVANCING.
+           ACCEPT EMP-ID.
+
+           EVALUATE TRUE
+               WHEN WS-MODE-ADD
+                   PERFORM 1000-ADD-EMPLOYEE
+                       THRU 1000-ADD-EMPLOYEE-EXIT
+               WHEN WS-MODE-CHANGE
+                   PERFORM 2000-CHANGE-EMPLOYEE
+                       THRU 2000-CHANGE-EMPLOYEE-EXIT
+               WHEN WS-MODE-INQUIRY
+                   PERFORM 3000-INQUIRE-EMPLOYEE
+                       THRU 3000-INQUIRE-EMPLOYEE-EXIT
+               WHEN OTHER
+                   DISPLAY "Invalid mode."
+           END-EVALUATE.
+
+           CLOSE EMPLOYEE-MASTER EMPLOYEE-REPORT.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-ADD-EMPLOYEE - COLLECT A NEW EMPLOYEE'S DATA, WITHHOLD
+      * TAX AND WRITE THE MASTER RECORD.
+      *----------------------------------------------------------------
+       1000-ADD-EMPLOYEE.
            DISPLAY "Enter the name: " WITH NO ADVANCING.
-           ACCEPT NAME.
+           ACCEPT EMP-NAME.
+
+           SET EC-INVALID TO TRUE.
+           PERFORM 1050-GET-VALID-AGE THRU 1050-GET-VALID-AGE-EXIT
+               UNTIL EC-VALID.
+
+           DISPLAY "Enter the department: " WITH NO ADVANCING.
+           ACCEPT EMP-DEPT.
+
+           SET EC-INVALID TO TRUE.
+           PERFORM 1060-GET-VALID-SALARY THRU 1060-GET-VALID-SALARY-EXIT
+               UNTIL EC-VALID.
+
+           CALL "TAXCALC" USING EMP-SALARY EMP-TAX.
+           MOVE 0 TO EMP-YTD-GROSS.
+           MOVE 0 TO EMP-YTD-TAX.
+
+           WRITE EMP-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "Employee id already on file."
+               NOT INVALID KEY
+                   PERFORM 4000-SHOW-EMPLOYEE
+                       THRU 4000-SHOW-EMPLOYEE-EXIT
+           END-WRITE.
+       1000-ADD-EMPLOYEE-EXIT.
+           EXIT.
 
+      *----------------------------------------------------------------
+      * 1050-GET-VALID-AGE - ACCEPT EMP-AGE AND RE-PROMPT UNTIL IT
+      * FALLS IN A SANE BUSINESS RANGE FOR A WORKING EMPLOYEE.
+      *----------------------------------------------------------------
+       1050-GET-VALID-AGE.
            DISPLAY "Enter the age: " WITH NO ADVANCING.
-           ACCEPT AGE.
+           ACCEPT EMP-AGE.
+           MOVE EMP-AGE TO EC-VALUE.
+           MOVE 14      TO EC-LOW.
+           MOVE 100     TO EC-HIGH.
+           PERFORM 8900-EDIT-RANGE THRU 8900-EDIT-RANGE-EXIT.
+           IF EC-INVALID
+               DISPLAY "Age must be between 14 and 100."
+           END-IF.
+       1050-GET-VALID-AGE-EXIT.
+           EXIT.
 
+      *----------------------------------------------------------------
+      * 1060-GET-VALID-SALARY - ACCEPT EMP-SALARY AND RE-PROMPT UNTIL
+      * IT FALLS IN A SANE BUSINESS RANGE.
+      *----------------------------------------------------------------
+       1060-GET-VALID-SALARY.
            DISPLAY "Enter the salary: " WITH NO ADVANCING.
-           ACCEPT SALARY.
+           ACCEPT EMP-SALARY.
+           MOVE EMP-SALARY TO EC-VALUE.
+           MOVE 1          TO EC-LOW.
+           MOVE 999999     TO EC-HIGH.
+           PERFORM 8900-EDIT-RANGE THRU 8900-EDIT-RANGE-EXIT.
+           IF EC-INVALID
+               DISPLAY "Salary must be between 1 and 999999."
+           END-IF.
+       1060-GET-VALID-SALARY-EXIT.
+           EXIT.
 
-           COMPUTE TAX = SALARY * 0.1.
+      *----------------------------------------------------------------
+      * 2000-CHANGE-EMPLOYEE - UPDATE AN EXISTING EMPLOYEE'S SALARY
+      * AND RECOMPUTE TAX WITHOUT RE-KEYING THE WHOLE RECORD.
+      *----------------------------------------------------------------
+       2000-CHANGE-EMPLOYEE.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   IF WS-FILE-NOT-FOUND
+                       DISPLAY "Employee id not on file."
+                   ELSE
+                       DISPLAY "Unable to read employee record, "
+                           "file status " WS-FILE-STATUS
+                   END-IF
+                   GO TO 2000-CHANGE-EMPLOYEE-EXIT
+           END-READ.
 
+           DISPLAY "Current salary: " EMP-SALARY.
+           SET EC-INVALID TO TRUE.
+           PERFORM 2050-GET-VALID-NEW-SALARY
+               THRU 2050-GET-VALID-NEW-SALARY-EXIT
+               UNTIL EC-VALID.
+
+           MOVE WS-NEW-SALARY TO EMP-SALARY.
+           CALL "TAXCALC" USING EMP-SALARY EMP-TAX.
+
+           REWRITE EMP-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "Unable to rewrite employee record."
+               NOT INVALID KEY
+                   PERFORM 4000-SHOW-EMPLOYEE
+                       THRU 4000-SHOW-EMPLOYEE-EXIT
+           END-REWRITE.
+       2000-CHANGE-EMPLOYEE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2050-GET-VALID-NEW-SALARY - ACCEPT THE REPLACEMENT SALARY AND
+      * RE-PROMPT UNTIL IT FALLS IN A SANE BUSINESS RANGE.
+      *----------------------------------------------------------------
+       2050-GET-VALID-NEW-SALARY.
+           DISPLAY "Enter the new salary: " WITH NO ADVANCING.
+           ACCEPT WS-NEW-SALARY.
+           MOVE WS-NEW-SALARY TO EC-VALUE.
+           MOVE 1             TO EC-LOW.
+           MOVE 999999        TO EC-HIGH.
+           PERFORM 8900-EDIT-RANGE THRU 8900-EDIT-RANGE-EXIT.
+           IF EC-INVALID
+               DISPLAY "Salary must be between 1 and 999999."
+           END-IF.
+       2050-GET-VALID-NEW-SALARY-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-INQUIRE-EMPLOYEE - LOOK UP AND DISPLAY AN EXISTING
+      * EMPLOYEE'S RECORD.
+      *----------------------------------------------------------------
+       3000-INQUIRE-EMPLOYEE.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   IF WS-FILE-NOT-FOUND
+                       DISPLAY "Employee id not on file."
+                   ELSE
+                       DISPLAY "Unable to read employee record, "
+                           "file status " WS-FILE-STATUS
+                   END-IF
+               NOT INVALID KEY
+                   PERFORM 4000-SHOW-EMPLOYEE
+                       THRU 4000-SHOW-EMPLOYEE-EXIT
+           END-READ.
+       3000-INQUIRE-EMPLOYEE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4000-SHOW-EMPLOYEE - DISPLAY THE CURRENT MASTER RECORD.
+      *----------------------------------------------------------------
+       4000-SHOW-EMPLOYEE.
            DISPLAY "--------------------".
-           DISPLAY "NAME: " NAME.
-           DISPLAY "AGE: " AGE.
-           DISPLAY "SALARY: " SALARY.
-           DISPLAY "TAX(10%): " TAX.
-           STOP RUN.
+           DISPLAY "EMPLOYEE ID: " EMP-ID.
+           DISPLAY "NAME: " EMP-NAME.
+           DISPLAY "AGE: " EMP-AGE.
+           DISPLAY "DEPT: " EMP-DEPT.
+           DISPLAY "SALARY: " EMP-SALARY.
+           DISPLAY "TAX: " EMP-TAX.
+
+           MOVE EMP-ID     TO RL-EMPLOYEE-ID.
+           MOVE EMP-NAME   TO RL-NAME.
+           MOVE EMP-AGE    TO RL-AGE.
+           MOVE EMP-DEPT   TO RL-DEPT.
+           MOVE EMP-SALARY TO RL-SALARY.
+           MOVE EMP-TAX    TO RL-TAX.
+           WRITE EMPLOYEE-REPORT-LINE FROM RPT-DETAIL-LINE.
+       4000-SHOW-EMPLOYEE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * COMMON RANGE-EDIT ROUTINE (SEE COPYBOOK/EDITRNG.CPY).
+      *----------------------------------------------------------------
+       COPY EDITRNG.
