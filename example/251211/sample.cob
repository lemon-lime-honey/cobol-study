@@ -1,18 +1,274 @@
+      *================================================================
+      *  PROGRAM-ID   : SAMPLE
+      *  AUTHOR       : D. OKAFOR, PAYROLL SYSTEMS
+      *  INSTALLATION : HOME OFFICE DATA CENTER
+      *  DATE-WRITTEN : 2025-12-11
+      *  DATE-COMPILED: 2026-08-09
+      *
+      *  REMARKS
+      *     WEEKLY TIMECARD BATCH PAYROLL PROGRAM.  READS THE TIMECARD
+      *     FILE (ONE RECORD PER EMPLOYEE PER WEEK) IN A LOOP UNTIL
+      *     END OF FILE, CALLS PAYCALC TO SPLIT HOURS INTO REGULAR AND
+      *     OVERTIME PAY, AND WRITES A PAYROLL REGISTER WITH A LINE
+      *     PER EMPLOYEE PLUS A GRAND-TOTAL LINE.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ------------------------------------------
+      *  2025-12-11 DO    ORIGINAL VERSION - INTERACTIVE, FLAT PAY.
+      *  2026-08-09 DO    ADDED OVERTIME/DOUBLE-TIME PAY VIA PAYCALC.
+      *  2026-08-09 DO    CONVERTED TO BATCH TIMECARD-FILE PROCESSING.
+      *  2026-08-09 DO    ADDED INPUT EDITS AND A REJECT AUDIT LOG.
+      *  2026-08-09 DO    ADDED PRINT-IMAGE PAGE HEADINGS AND PAGING.
+      *  2026-08-09 DO    ADDED A RUN-DATE TO THE REPORT HEADING.
+      *  2026-08-09 DO    RAISED THE WORKING HOUR EDIT'S UPPER BOUND
+      *                   FROM 80 TO 99 - IT WAS REJECTING LEGITIMATE
+      *                   81-99 HOUR WEEKS THAT PAYCALC'S DOUBLE-TIME
+      *                   BAND (61-99 HOURS) IS SUPPOSED TO PAY.
+      *================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SAMPLE.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. HOME OFFICE DATA CENTER.
+       DATE-WRITTEN. 2025-12-11.
+       DATE-COMPILED. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GENERIC.
+       OBJECT-COMPUTER. GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TIMECARD-FILE       ASSIGN TO "TIMECARD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYROLL-REGISTER    ASSIGN TO "PAYREG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-LOG          ASSIGN TO "PAYREJECT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TIMECARD-FILE
+           RECORD CONTAINS 13 CHARACTERS.
+           COPY TIMECARD.
+
+       FD  PAYROLL-REGISTER
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PAYROLL-REGISTER-LINE       PIC X(80).
+
+       FD  REJECT-LOG
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REJECT-LOG-LINE             PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 HOURLY-PAY   PIC 9(5).
-       01 WORKING-HOUR PIC 9(2).
-       01 PAY          PIC 9(7).
+       COPY EDITRNGW.
+
+       01  WS-EOF-SW                   PIC X(01)   VALUE 'N'.
+           88  WS-EOF                              VALUE 'Y'.
+
+       01  WS-REGULAR-PAY              PIC 9(07)V99.
+       01  WS-OVERTIME-PAY             PIC 9(07)V99.
+       01  WS-PAY                      PIC 9(07)V99.
+
+       01  WS-GRAND-REGULAR-PAY        PIC 9(09)V99 VALUE 0.
+       01  WS-GRAND-OVERTIME-PAY       PIC 9(09)V99 VALUE 0.
+       01  WS-GRAND-PAY                PIC 9(09)V99 VALUE 0.
+       01  WS-EMPLOYEE-COUNT           PIC 9(05)    VALUE 0.
+
+       01  WS-LINE-COUNT               PIC 9(02)    VALUE 99.
+       01  WS-PAGE-COUNT               PIC 9(03)    VALUE 0.
+       01  LINES-PER-PAGE              PIC 9(02)    VALUE 20.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR              PIC 9(04).
+           05  WS-RUN-MONTH             PIC 9(02).
+           05  WS-RUN-DAY               PIC 9(02).
+       01  WS-RUN-DATE-DISPLAY.
+           05  WS-RUN-DATE-MONTH        PIC 9(02).
+           05  FILLER                   PIC X(01) VALUE "/".
+           05  WS-RUN-DATE-DAY          PIC 9(02).
+           05  FILLER                   PIC X(01) VALUE "/".
+           05  WS-RUN-DATE-YEAR         PIC 9(04).
+
+       01  HEADING-LINE-1.
+           05  FILLER                  PIC X(24) VALUE
+               "HOME OFFICE DATA CENTER".
+           05  FILLER                  PIC X(30) VALUE
+               "WEEKLY PAYROLL REGISTER      ".
+           05  FILLER                  PIC X(05) VALUE "DATE ".
+           05  HL1-RUN-DATE             PIC X(10).
+           05  FILLER                  PIC X(05) VALUE "PAGE ".
+           05  HL1-PAGE                PIC ZZ9.
+
+       01  HEADING-LINE-2.
+           05  FILLER                  PIC X(09) VALUE
+               " EMP-ID ".
+           05  FILLER                  PIC X(16) VALUE
+               "REGULAR-PAY     ".
+           05  FILLER                  PIC X(16) VALUE
+               "OVERTIME-PAY    ".
+           05  FILLER                  PIC X(11) VALUE
+               "PAY".
+
+       01  DETAIL-LINE.
+           05  DL-EMPLOYEE-ID          PIC ZZZZZ9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  DL-REGULAR-PAY          PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  DL-OVERTIME-PAY         PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  DL-PAY                  PIC Z,ZZZ,ZZ9.99.
+
+       01  TOTAL-LINE.
+           05  FILLER                  PIC X(20) VALUE
+               "*** GRAND TOTAL ***".
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  TL-REGULAR-PAY          PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  TL-OVERTIME-PAY         PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  TL-PAY                  PIC ZZ,ZZZ,ZZ9.99.
+
+       01  REJECT-DETAIL-LINE.
+           05  REJ-EMPLOYEE-ID         PIC ZZZZZ9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  REJ-REASON              PIC X(50).
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter your hourly pay: " WITH NO ADVANCING.
-           ACCEPT HOURLY-PAY.
-           DISPLAY "Enter your working hour: " WITH NO ADVANCING.
-           ACCEPT WORKING-HOUR.
 
-           COMPUTE PAY = HOURLY-PAY * WORKING-HOUR.
-           DISPLAY "Your pay is: " PAY.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-TIMECARD THRU 2000-PROCESS-TIMECARD-EXIT
+               UNTIL WS-EOF.
+           PERFORM 3000-FINALIZE THRU 3000-FINALIZE-EXIT.
            STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - OPEN FILES AND READ THE FIRST TIMECARD.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT  TIMECARD-FILE
+                OUTPUT PAYROLL-REGISTER
+                OUTPUT REJECT-LOG.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-MONTH TO WS-RUN-DATE-MONTH.
+           MOVE WS-RUN-DAY   TO WS-RUN-DATE-DAY.
+           MOVE WS-RUN-YEAR  TO WS-RUN-DATE-YEAR.
+           MOVE WS-RUN-DATE-DISPLAY TO HL1-RUN-DATE.
+
+           READ TIMECARD-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-TIMECARD - EDIT, PAY AND PRINT ONE TIMECARD, THEN
+      * READ THE NEXT ONE.
+      *----------------------------------------------------------------
+       2000-PROCESS-TIMECARD.
+           PERFORM 2100-EDIT-TIMECARD THRU 2100-EDIT-TIMECARD-EXIT.
+           IF EC-VALID
+               PERFORM 2200-PAY-TIMECARD THRU 2200-PAY-TIMECARD-EXIT
+           END-IF.
+
+           READ TIMECARD-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2000-PROCESS-TIMECARD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-EDIT-TIMECARD - REJECT ANY TIMECARD WITH AN HOURLY PAY OR
+      * HOURS-WORKED FIGURE OUTSIDE A SANE BUSINESS RANGE.
+      *----------------------------------------------------------------
+       2100-EDIT-TIMECARD.
+           MOVE TC-HOURLY-PAY TO EC-VALUE.
+           MOVE 1     TO EC-LOW.
+           MOVE 99999 TO EC-HIGH.
+           PERFORM 8900-EDIT-RANGE THRU 8900-EDIT-RANGE-EXIT.
+           IF EC-INVALID
+               MOVE "HOURLY PAY OUT OF RANGE (1-99999)" TO
+                   REJ-REASON
+               PERFORM 2900-WRITE-REJECT THRU 2900-WRITE-REJECT-EXIT
+               GO TO 2100-EDIT-TIMECARD-EXIT
+           END-IF.
+
+           MOVE TC-WORKING-HOUR TO EC-VALUE.
+           MOVE 0  TO EC-LOW.
+           MOVE 99 TO EC-HIGH.
+           PERFORM 8900-EDIT-RANGE THRU 8900-EDIT-RANGE-EXIT.
+           IF EC-INVALID
+               MOVE "WORKING HOUR OUT OF RANGE (0-99)" TO
+                   REJ-REASON
+               PERFORM 2900-WRITE-REJECT THRU 2900-WRITE-REJECT-EXIT
+           END-IF.
+       2100-EDIT-TIMECARD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-PAY-TIMECARD - CALL PAYCALC AND ACCUMULATE/PRINT RESULTS.
+      *----------------------------------------------------------------
+       2200-PAY-TIMECARD.
+           CALL "PAYCALC" USING TC-HOURLY-PAY TC-WORKING-HOUR
+                                WS-REGULAR-PAY WS-OVERTIME-PAY WS-PAY.
+
+           ADD 1 TO WS-EMPLOYEE-COUNT.
+           ADD WS-REGULAR-PAY  TO WS-GRAND-REGULAR-PAY.
+           ADD WS-OVERTIME-PAY TO WS-GRAND-OVERTIME-PAY.
+           ADD WS-PAY          TO WS-GRAND-PAY.
+
+           IF WS-LINE-COUNT >= LINES-PER-PAGE
+               PERFORM 2300-PRINT-HEADINGS THRU 2300-PRINT-HEADINGS-EXIT
+           END-IF.
+
+           MOVE TC-EMPLOYEE-ID  TO DL-EMPLOYEE-ID.
+           MOVE WS-REGULAR-PAY  TO DL-REGULAR-PAY.
+           MOVE WS-OVERTIME-PAY TO DL-OVERTIME-PAY.
+           MOVE WS-PAY          TO DL-PAY.
+           WRITE PAYROLL-REGISTER-LINE FROM DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+       2200-PAY-TIMECARD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2300-PRINT-HEADINGS - START A NEW REPORT PAGE.
+      *----------------------------------------------------------------
+       2300-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO HL1-PAGE.
+           WRITE PAYROLL-REGISTER-LINE FROM HEADING-LINE-1.
+           WRITE PAYROLL-REGISTER-LINE FROM HEADING-LINE-2.
+           MOVE 0 TO WS-LINE-COUNT.
+       2300-PRINT-HEADINGS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2900-WRITE-REJECT - LOG A REJECTED TIMECARD WITH ITS REASON.
+      *----------------------------------------------------------------
+       2900-WRITE-REJECT.
+           MOVE TC-EMPLOYEE-ID TO REJ-EMPLOYEE-ID.
+           WRITE REJECT-LOG-LINE FROM REJECT-DETAIL-LINE.
+       2900-WRITE-REJECT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-FINALIZE - WRITE THE GRAND-TOTAL LINE AND CLOSE FILES.
+      *----------------------------------------------------------------
+       3000-FINALIZE.
+           MOVE WS-GRAND-REGULAR-PAY  TO TL-REGULAR-PAY.
+           MOVE WS-GRAND-OVERTIME-PAY TO TL-OVERTIME-PAY.
+           MOVE WS-GRAND-PAY          TO TL-PAY.
+           WRITE PAYROLL-REGISTER-LINE FROM TOTAL-LINE.
+           CLOSE TIMECARD-FILE PAYROLL-REGISTER REJECT-LOG.
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * COMMON RANGE-EDIT ROUTINE (SEE COPYBOOK/EDITRNG.CPY).
+      *----------------------------------------------------------------
+       COPY EDITRNG.
