@@ -0,0 +1,595 @@
+      *================================================================
+      *  PROGRAM-ID   : PAYDRV
+      *  AUTHOR       : D. OKAFOR, PAYROLL SYSTEMS
+      *  INSTALLATION : HOME OFFICE DATA CENTER
+      *  DATE-WRITTEN : 2026-08-09
+      *
+      *  REMARKS
+      *     PAYROLL DRIVER.  FOR EACH TIMECARD ON THE WEEKLY TIMECARD
+      *     FILE, LOOKS UP THE SAME EMPLOYEE ON THE EMPLOYEE MASTER,
+      *     CALLS PAYCALC FOR GROSS PAY FROM HOURS WORKED AND TAXCALC
+      *     FOR TAX WITHHELD AGAINST THAT EMPLOYEE'S SALARY, AND
+      *     WRITES ONE CONSOLIDATED PAYSTUB PER EMPLOYEE.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ------------------------------------------
+      *  2026-08-09 DO    ORIGINAL VERSION - CONSOLIDATED PAYSTUBS.
+      *  2026-08-09 DO    ADDED REPORT HEADINGS, PAGING AND GRAND
+      *                   TOTALS TO THE PAYSTUB REGISTER.
+      *  2026-08-09 DO    ADDED CHECKPOINT/RESTART SUPPORT VIA THE
+      *                   RESTART-CONTROL FILE.
+      *  2026-08-09 DO    ADDED YTD ACCUMULATION INTO THE EMPLOYEE
+      *                   MASTER AND A GENERAL LEDGER EXPORT FEED
+      *                   FROM THE DEPARTMENT PAYROLL TOTALS.
+      *  2026-08-09 DO    RESTARTED RUNS NOW EXTEND RATHER THAN
+      *                   TRUNCATE THE PAYSTUB/GL/REJECT OUTPUT, AND
+      *                   THE CHECKPOINT IS KEYED OFF THE TIMECARD'S
+      *                   RECORD POSITION RATHER THAN EMPLOYEE ID SO
+      *                   IT DOES NOT DEPEND ON THE FILE BEING IN
+      *                   EMPLOYEE ID ORDER.  ADDED A RUN-DATE TO THE
+      *                   REGISTER HEADING.
+      *  2026-08-09 DO    WIRED UP REAL RANGE EDITS AND REJECT LOGGING
+      *                   ON THE TIMECARD, ADDED HOURS TO THE PAYSTUB
+      *                   LINE, GUARDED THE DEPARTMENT TOTALS TABLE
+      *                   AGAINST OVERFLOW, BATCHED THE CHECKPOINT
+      *                   WRITE, MADE THE NET-PAY AND GL-AMOUNT FIELDS
+      *                   SIGNED, AND SWITCHED THE GL-AMOUNT PICTURE
+      *                   TO AN UNEDITED NUMERIC FIELD SO THE GL FEED
+      *                   IS BYTE-STABLE FOR THE DOWNSTREAM LOADER.
+      *  2026-08-09 DO    TRIMMED TOTAL-LINE'S SPACING SO THE GRAND
+      *                   TOTAL GROUP FITS THE 80-BYTE REGISTER RECORD
+      *                   INSTEAD OF HAVING TL-NET-PAY TRUNCATED ON
+      *                   WRITE.  WENT BACK TO FLUSHING THE CHECKPOINT
+      *                   AFTER EVERY EMPLOYEE INSTEAD OF EVERY 50 -
+      *                   THE YTD MASTER REWRITE IS NOT SAFE TO REPLAY,
+      *                   SO THE CHECKPOINT CANNOT LAG BEHIND IT.  A
+      *                   DEPARTMENT DROPPED BY THE FULL TOTALS TABLE
+      *                   NOW ALSO WRITES ITS LOST AMOUNTS TO
+      *                   REJECT-LOG, NOT JUST THE CONSOLE.  RAISED THE
+      *                   WORKING HOUR EDIT'S UPPER BOUND FROM 80 TO 99
+      *                   SO IT NO LONGER REJECTS THE 81-99 HOUR WEEKS
+      *                   PAYCALC'S DOUBLE-TIME BAND IS MEANT TO PAY.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYDRV.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. HOME OFFICE DATA CENTER.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GENERIC.
+       OBJECT-COMPUTER. GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TIMECARD-FILE       ASSIGN TO "TIMECARD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPLOYEE-MASTER     ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT PAYSTUB-REGISTER    ASSIGN TO "PAYSTUB"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESTART-CONTROL     ASSIGN TO "RESTART"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT GL-EXPORT-FILE      ASSIGN TO "GLEXPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-LOG          ASSIGN TO "PAYDRVREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TIMECARD-FILE
+           RECORD CONTAINS 13 CHARACTERS.
+           COPY TIMECARD.
+
+       FD  EMPLOYEE-MASTER.
+           COPY EMPMAST.
+
+       FD  PAYSTUB-REGISTER
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PAYSTUB-REGISTER-LINE        PIC X(80).
+
+       FD  RESTART-CONTROL
+           RECORD CONTAINS 06 CHARACTERS.
+       01  RESTART-CONTROL-LINE.
+           05  RC-RECORDS-PROCESSED      PIC 9(06).
+
+       FD  GL-EXPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  GL-EXPORT-LINE               PIC X(80).
+
+       FD  REJECT-LOG
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REJECT-LOG-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY EDITRNGW.
+
+       01  WS-MASTER-STATUS             PIC X(02).
+           88  WS-MASTER-OK                          VALUE "00".
+           88  WS-MASTER-NOT-FOUND                    VALUE "23".
+
+       01  WS-RESTART-STATUS            PIC X(02).
+           88  WS-RESTART-STATUS-OK                  VALUE "00".
+
+       01  WS-EOF-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-EOF                               VALUE 'Y'.
+
+       01  WS-RESTART-FLAG              PIC X(01)   VALUE 'N'.
+           88  WS-RESTART-RUN                        VALUE 'Y'.
+       01  WS-RECORDS-PROCESSED         PIC 9(06)   VALUE 0.
+       01  WS-RECORDS-READ              PIC 9(06)   VALUE 0.
+
+       01  REJECT-DETAIL-LINE.
+           05  REJ-EMPLOYEE-ID           PIC ZZZZZ9.
+           05  FILLER                    PIC X(03) VALUE SPACES.
+           05  REJ-REASON                PIC X(50).
+
+       01  DEPT-REJECT-LINE.
+           05  DR-EMPLOYEE-ID            PIC ZZZZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  DR-DEPT                   PIC ZZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  DR-GROSS-PAY               PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  DR-TAX                     PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  DR-NET-PAY                  PIC -,---,--9.99.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  DR-REASON                  PIC X(20).
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR               PIC 9(04).
+           05  WS-RUN-MONTH              PIC 9(02).
+           05  WS-RUN-DAY                PIC 9(02).
+       01  WS-RUN-DATE-DISPLAY.
+           05  WS-RUN-DATE-MONTH         PIC 9(02).
+           05  FILLER                    PIC X(01) VALUE "/".
+           05  WS-RUN-DATE-DAY           PIC 9(02).
+           05  FILLER                    PIC X(01) VALUE "/".
+           05  WS-RUN-DATE-YEAR          PIC 9(04).
+
+       01  WS-REGULAR-PAY                PIC 9(07)V99.
+       01  WS-OVERTIME-PAY               PIC 9(07)V99.
+       01  WS-GROSS-PAY                  PIC 9(07)V99.
+       01  WS-NET-PAY                    PIC S9(07)V99.
+
+       01  WS-GRAND-GROSS-PAY            PIC 9(09)V99 VALUE 0.
+       01  WS-GRAND-TAX                  PIC 9(09)V99 VALUE 0.
+       01  WS-GRAND-NET-PAY              PIC S9(09)V99 VALUE 0.
+       01  WS-EMPLOYEE-COUNT             PIC 9(05)    VALUE 0.
+
+       01  WS-LINE-COUNT                 PIC 9(02)    VALUE 99.
+       01  WS-PAGE-COUNT                 PIC 9(03)    VALUE 0.
+       01  LINES-PER-PAGE                PIC 9(02)    VALUE 20.
+
+       01  WS-DEPT-COUNT                 PIC 9(03)    VALUE 0.
+       01  WS-DEPT-TOTALS.
+           05  WS-DEPT-TOTAL OCCURS 50 TIMES INDEXED BY WS-DEPT-IDX.
+               10  WS-DEPT-TOTAL-DEPT    PIC 9(04).
+               10  WS-DEPT-TOTAL-GROSS   PIC 9(09)V99.
+               10  WS-DEPT-TOTAL-TAX     PIC 9(09)V99.
+               10  WS-DEPT-TOTAL-NET     PIC S9(09)V99.
+
+       01  GL-JOURNAL-LINE.
+           05  GL-DEPT                   PIC 9(04).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  GL-ACCOUNT-NAME            PIC X(24).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  GL-DR-CR                   PIC X(02).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  GL-AMOUNT                  PIC S9(09)V99.
+
+       01  HEADING-LINE-1.
+           05  FILLER                     PIC X(24) VALUE
+               "HOME OFFICE DATA CENTER".
+           05  FILLER                     PIC X(30) VALUE
+               "CONSOLIDATED PAYROLL REGISTER".
+           05  FILLER                     PIC X(05) VALUE "DATE ".
+           05  HL1-RUN-DATE                PIC X(10).
+           05  FILLER                     PIC X(05) VALUE "PAGE ".
+           05  HL1-PAGE                   PIC ZZ9.
+
+       01  HEADING-LINE-2.
+           05  FILLER                     PIC X(09) VALUE
+               " EMP-ID ".
+           05  FILLER                     PIC X(22) VALUE
+               "NAME                  ".
+           05  FILLER                     PIC X(07) VALUE
+               "HOURS  ".
+           05  FILLER                     PIC X(14) VALUE
+               "GROSS-PAY     ".
+           05  FILLER                     PIC X(14) VALUE
+               "TAX           ".
+           05  FILLER                     PIC X(12) VALUE
+               "NET-PAY".
+
+       01  PAYSTUB-LINE.
+           05  PS-EMPLOYEE-ID             PIC ZZZZZ9.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  PS-NAME                    PIC X(20).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  PS-HOURS                   PIC ZZ9.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  PS-GROSS-PAY                PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  PS-TAX                     PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  PS-NET-PAY                 PIC -,---,--9.99.
+
+       01  TOTAL-LINE.
+           05  FILLER                     PIC X(20) VALUE
+               "*** GRAND TOTAL ***".
+           05  FILLER                     PIC X(15) VALUE SPACES.
+           05  TL-GROSS-PAY                PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  TL-TAX                     PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  TL-NET-PAY                 PIC --,---,--9.99.
+
+       01  COUNT-LINE.
+           05  FILLER                     PIC X(20) VALUE
+               "EMPLOYEES PROCESSED:".
+           05  CL-EMPLOYEE-COUNT           PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-TIMECARD THRU 2000-PROCESS-TIMECARD-EXIT
+               UNTIL WS-EOF.
+           PERFORM 3000-FINALIZE THRU 3000-FINALIZE-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - OPEN FILES AND READ THE FIRST TIMECARD.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           DISPLAY "RESTART THIS RUN FROM THE LAST CHECKPOINT (Y/N)? "
+               WITH NO ADVANCING.
+           ACCEPT WS-RESTART-FLAG FROM CONSOLE.
+
+           IF WS-RESTART-RUN
+               PERFORM 1100-READ-CHECKPOINT
+                   THRU 1100-READ-CHECKPOINT-EXIT
+           END-IF.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-MONTH TO WS-RUN-DATE-MONTH.
+           MOVE WS-RUN-DAY   TO WS-RUN-DATE-DAY.
+           MOVE WS-RUN-YEAR  TO WS-RUN-DATE-YEAR.
+
+           IF WS-RESTART-RUN
+               OPEN INPUT  TIMECARD-FILE
+                    I-O    EMPLOYEE-MASTER
+                    EXTEND PAYSTUB-REGISTER
+                    EXTEND GL-EXPORT-FILE
+                    EXTEND REJECT-LOG
+           ELSE
+               OPEN INPUT  TIMECARD-FILE
+                    I-O    EMPLOYEE-MASTER
+                    OUTPUT PAYSTUB-REGISTER
+                    OUTPUT GL-EXPORT-FILE
+                    OUTPUT REJECT-LOG
+           END-IF.
+
+           READ TIMECARD-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-READ-CHECKPOINT - LOAD THE COUNT OF TIMECARDS ALREADY
+      * PROCESSED FROM THE RESTART-CONTROL FILE, IF ONE EXISTS.  THE
+      * CHECKPOINT IS KEYED ON RECORD POSITION RATHER THAN EMPLOYEE
+      * ID SO IT DOES NOT DEPEND ON THE TIMECARD FILE BEING IN
+      * EMPLOYEE ID ORDER.
+      *----------------------------------------------------------------
+       1100-READ-CHECKPOINT.
+           MOVE 0 TO WS-RECORDS-PROCESSED.
+           OPEN INPUT RESTART-CONTROL.
+           IF NOT WS-RESTART-STATUS-OK
+               DISPLAY "NO CHECKPOINT FILE FOUND, STARTING AT THE "
+                   "BEGINNING OF THE TIMECARD FILE"
+               GO TO 1100-READ-CHECKPOINT-EXIT
+           END-IF.
+
+           READ RESTART-CONTROL
+               AT END
+                   MOVE 0 TO WS-RECORDS-PROCESSED
+               NOT AT END
+                   MOVE RC-RECORDS-PROCESSED TO WS-RECORDS-PROCESSED
+           END-READ.
+           CLOSE RESTART-CONTROL.
+           DISPLAY "RESTARTING AFTER " WS-RECORDS-PROCESSED
+               " TIMECARDS ALREADY PROCESSED".
+       1100-READ-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-TIMECARD - EDIT, BUILD ONE CONSOLIDATED PAYSTUB
+      * FOR, AND READ THE NEXT TIMECARD.
+      *----------------------------------------------------------------
+       2000-PROCESS-TIMECARD.
+           IF WS-RESTART-RUN
+               AND WS-RECORDS-READ NOT > WS-RECORDS-PROCESSED
+               GO TO 2000-READ-NEXT-TIMECARD
+           END-IF.
+
+           PERFORM 2050-EDIT-TIMECARD THRU 2050-EDIT-TIMECARD-EXIT.
+           IF EC-INVALID
+               GO TO 2000-READ-NEXT-TIMECARD
+           END-IF.
+
+           MOVE TC-EMPLOYEE-ID TO EMP-ID.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   IF WS-MASTER-NOT-FOUND
+                       DISPLAY "Employee not on master, id "
+                           TC-EMPLOYEE-ID
+                   ELSE
+                       DISPLAY "Unable to read employee master, id "
+                           TC-EMPLOYEE-ID " file status "
+                           WS-MASTER-STATUS
+                   END-IF
+               NOT INVALID KEY
+                   PERFORM 2100-BUILD-PAYSTUB
+                       THRU 2100-BUILD-PAYSTUB-EXIT
+           END-READ.
+
+       2000-READ-NEXT-TIMECARD.
+           READ TIMECARD-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+       2000-PROCESS-TIMECARD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2050-EDIT-TIMECARD - REJECT ANY TIMECARD WITH AN HOURLY PAY OR
+      * HOURS-WORKED FIGURE OUTSIDE A SANE BUSINESS RANGE, THE SAME
+      * EDITS APPLIED BY THE STANDALONE TIMECARD BATCH PROGRAM.
+      *----------------------------------------------------------------
+       2050-EDIT-TIMECARD.
+           MOVE TC-HOURLY-PAY TO EC-VALUE.
+           MOVE 1     TO EC-LOW.
+           MOVE 99999 TO EC-HIGH.
+           PERFORM 8900-EDIT-RANGE THRU 8900-EDIT-RANGE-EXIT.
+           IF EC-INVALID
+               MOVE "HOURLY PAY OUT OF RANGE (1-99999)" TO
+                   REJ-REASON
+               PERFORM 2900-WRITE-REJECT THRU 2900-WRITE-REJECT-EXIT
+               GO TO 2050-EDIT-TIMECARD-EXIT
+           END-IF.
+
+           MOVE TC-WORKING-HOUR TO EC-VALUE.
+           MOVE 0  TO EC-LOW.
+           MOVE 99 TO EC-HIGH.
+           PERFORM 8900-EDIT-RANGE THRU 8900-EDIT-RANGE-EXIT.
+           IF EC-INVALID
+               MOVE "WORKING HOUR OUT OF RANGE (0-99)" TO
+                   REJ-REASON
+               PERFORM 2900-WRITE-REJECT THRU 2900-WRITE-REJECT-EXIT
+           END-IF.
+       2050-EDIT-TIMECARD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-BUILD-PAYSTUB - CALL PAYCALC AND TAXCALC FOR THE SAME
+      * EMPLOYEE AND WRITE THE CONSOLIDATED PAYSTUB LINE.
+      *----------------------------------------------------------------
+       2100-BUILD-PAYSTUB.
+           CALL "PAYCALC" USING TC-HOURLY-PAY TC-WORKING-HOUR
+                                WS-REGULAR-PAY WS-OVERTIME-PAY
+                                WS-GROSS-PAY.
+           CALL "TAXCALC" USING EMP-SALARY EMP-TAX.
+           COMPUTE WS-NET-PAY = WS-GROSS-PAY - EMP-TAX.
+
+           ADD 1 TO WS-EMPLOYEE-COUNT.
+           ADD WS-GROSS-PAY TO WS-GRAND-GROSS-PAY.
+           ADD EMP-TAX      TO WS-GRAND-TAX.
+           ADD WS-NET-PAY   TO WS-GRAND-NET-PAY.
+
+           ADD WS-GROSS-PAY TO EMP-YTD-GROSS.
+           ADD EMP-TAX      TO EMP-YTD-TAX.
+           REWRITE EMP-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "UNABLE TO UPDATE YTD TOTALS, ID "
+                       EMP-ID
+           END-REWRITE.
+
+           IF WS-LINE-COUNT >= LINES-PER-PAGE
+               PERFORM 2200-PRINT-HEADINGS THRU 2200-PRINT-HEADINGS-EXIT
+           END-IF.
+
+           MOVE EMP-ID          TO PS-EMPLOYEE-ID.
+           MOVE EMP-NAME        TO PS-NAME.
+           MOVE TC-WORKING-HOUR TO PS-HOURS.
+           MOVE WS-GROSS-PAY TO PS-GROSS-PAY.
+           MOVE EMP-TAX      TO PS-TAX.
+           MOVE WS-NET-PAY   TO PS-NET-PAY.
+           WRITE PAYSTUB-REGISTER-LINE FROM PAYSTUB-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+           PERFORM 2400-WRITE-CHECKPOINT
+               THRU 2400-WRITE-CHECKPOINT-EXIT.
+           PERFORM 2500-ACCUM-DEPT-TOTALS
+               THRU 2500-ACCUM-DEPT-TOTALS-EXIT.
+       2100-BUILD-PAYSTUB-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-PRINT-HEADINGS - START A NEW REPORT PAGE.
+      *----------------------------------------------------------------
+       2200-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO HL1-PAGE.
+           WRITE PAYSTUB-REGISTER-LINE FROM HEADING-LINE-1.
+           WRITE PAYSTUB-REGISTER-LINE FROM HEADING-LINE-2.
+           MOVE 0 TO WS-LINE-COUNT.
+       2200-PRINT-HEADINGS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2400-WRITE-CHECKPOINT - FLUSH THE RESTART POINT AFTER EVERY
+      * EMPLOYEE, NOT IN BATCHES.  THE YTD-GROSS/YTD-TAX REWRITE OF
+      * EMPLOYEE-MASTER IN 2100-BUILD-PAYSTUB IS NOT SAFE TO REPLAY -
+      * A SECOND PASS OVER AN ALREADY-PAID TIMECARD WOULD ADD ITS
+      * GROSS/TAX INTO THE MASTER A SECOND TIME AND APPEND A DUPLICATE
+      * PAYSTUB/GL ENTRY.  SO THE CHECKPOINT MUST ADVANCE PAST EVERY
+      * EMPLOYEE AS SOON AS THAT EMPLOYEE'S MASTER UPDATE AND OUTPUT
+      * LINES ARE WRITTEN, NOT ONCE EVERY FEW DOZEN.
+      *----------------------------------------------------------------
+       2400-WRITE-CHECKPOINT.
+           PERFORM 2410-FLUSH-CHECKPOINT
+               THRU 2410-FLUSH-CHECKPOINT-EXIT.
+       2400-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2410-FLUSH-CHECKPOINT - WRITE THE CURRENT RECORD-POSITION
+      * CHECKPOINT OUT TO THE RESTART-CONTROL FILE.
+      *----------------------------------------------------------------
+       2410-FLUSH-CHECKPOINT.
+           MOVE WS-RECORDS-READ TO RC-RECORDS-PROCESSED.
+           OPEN OUTPUT RESTART-CONTROL.
+           WRITE RESTART-CONTROL-LINE.
+           CLOSE RESTART-CONTROL.
+       2410-FLUSH-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2500-ACCUM-DEPT-TOTALS - ROLL THIS EMPLOYEE'S PAY, TAX AND NET
+      * INTO THE RUNNING TOTAL FOR THEIR DEPARTMENT, FOR THE GENERAL
+      * LEDGER EXPORT WRITTEN AT 3000-FINALIZE.
+      *----------------------------------------------------------------
+       2500-ACCUM-DEPT-TOTALS.
+           PERFORM 2510-FIND-DEPT THRU 2510-FIND-DEPT-EXIT
+               VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+                  OR WS-DEPT-TOTAL-DEPT (WS-DEPT-IDX) = EMP-DEPT.
+
+           IF WS-DEPT-IDX > WS-DEPT-COUNT
+               IF WS-DEPT-COUNT >= 50
+                   DISPLAY "DEPARTMENT TOTALS TABLE FULL (50), "
+                       "UNABLE TO TRACK DEPARTMENT " EMP-DEPT
+                       " FOR THE GL EXPORT"
+                   PERFORM 2520-WRITE-DEPT-REJECT
+                       THRU 2520-WRITE-DEPT-REJECT-EXIT
+                   GO TO 2500-ACCUM-DEPT-TOTALS-EXIT
+               END-IF
+               ADD 1 TO WS-DEPT-COUNT
+               SET WS-DEPT-IDX TO WS-DEPT-COUNT
+               MOVE EMP-DEPT TO WS-DEPT-TOTAL-DEPT (WS-DEPT-IDX)
+               MOVE 0 TO WS-DEPT-TOTAL-GROSS (WS-DEPT-IDX)
+               MOVE 0 TO WS-DEPT-TOTAL-TAX   (WS-DEPT-IDX)
+               MOVE 0 TO WS-DEPT-TOTAL-NET   (WS-DEPT-IDX)
+           END-IF.
+
+           ADD WS-GROSS-PAY TO WS-DEPT-TOTAL-GROSS (WS-DEPT-IDX).
+           ADD EMP-TAX      TO WS-DEPT-TOTAL-TAX   (WS-DEPT-IDX).
+           ADD WS-NET-PAY   TO WS-DEPT-TOTAL-NET   (WS-DEPT-IDX).
+       2500-ACCUM-DEPT-TOTALS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2510-FIND-DEPT - EMPTY PARAGRAPH DRIVEN BY THE PERFORM VARYING
+      * ABOVE; THE SEARCH CONDITION ITSELF DOES THE WORK.
+      *----------------------------------------------------------------
+       2510-FIND-DEPT.
+           CONTINUE.
+       2510-FIND-DEPT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2520-WRITE-DEPT-REJECT - THE DEPARTMENT TOTALS TABLE IS FULL
+      * AND THIS EMPLOYEE'S PAY CANNOT BE ROLLED INTO ANY DEPARTMENT'S
+      * GL TOTAL.  LOG THE DROPPED AMOUNTS SO ACCOUNTING HAS A TRAIL
+      * TO RECONCILE THE GL EXPORT AGAINST THE PAYSTUB REGISTER.
+      *----------------------------------------------------------------
+       2520-WRITE-DEPT-REJECT.
+           MOVE TC-EMPLOYEE-ID TO DR-EMPLOYEE-ID.
+           MOVE EMP-DEPT       TO DR-DEPT.
+           MOVE WS-GROSS-PAY   TO DR-GROSS-PAY.
+           MOVE EMP-TAX        TO DR-TAX.
+           MOVE WS-NET-PAY     TO DR-NET-PAY.
+           MOVE "DEPT TABLE FULL, DROPPED FROM GL" TO DR-REASON.
+           WRITE REJECT-LOG-LINE FROM DEPT-REJECT-LINE.
+       2520-WRITE-DEPT-REJECT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2900-WRITE-REJECT - LOG A REJECTED TIMECARD WITH ITS REASON.
+      *----------------------------------------------------------------
+       2900-WRITE-REJECT.
+           MOVE TC-EMPLOYEE-ID TO REJ-EMPLOYEE-ID.
+           WRITE REJECT-LOG-LINE FROM REJECT-DETAIL-LINE.
+       2900-WRITE-REJECT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-FINALIZE - PRINT GRAND TOTALS, WRITE THE GL EXPORT FEED
+      * AND CLOSE FILES.
+      *----------------------------------------------------------------
+       3000-FINALIZE.
+           MOVE WS-GRAND-GROSS-PAY TO TL-GROSS-PAY.
+           MOVE WS-GRAND-TAX       TO TL-TAX.
+           MOVE WS-GRAND-NET-PAY   TO TL-NET-PAY.
+           WRITE PAYSTUB-REGISTER-LINE FROM TOTAL-LINE.
+           MOVE WS-EMPLOYEE-COUNT  TO CL-EMPLOYEE-COUNT.
+           WRITE PAYSTUB-REGISTER-LINE FROM COUNT-LINE.
+
+           PERFORM 3100-WRITE-GL-DEPT THRU 3100-WRITE-GL-DEPT-EXIT
+               VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-COUNT.
+
+           PERFORM 2410-FLUSH-CHECKPOINT
+               THRU 2410-FLUSH-CHECKPOINT-EXIT.
+
+           CLOSE TIMECARD-FILE EMPLOYEE-MASTER PAYSTUB-REGISTER
+                 GL-EXPORT-FILE REJECT-LOG.
+       3000-FINALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3100-WRITE-GL-DEPT - WRITE THE THREE JOURNAL ENTRY LINES FOR
+      * ONE DEPARTMENT'S PAYROLL: A DEBIT TO PAYROLL EXPENSE AND
+      * OFFSETTING CREDITS TO TAX WITHHOLDING PAYABLE AND NET PAY
+      * PAYABLE.
+      *----------------------------------------------------------------
+       3100-WRITE-GL-DEPT.
+           MOVE WS-DEPT-TOTAL-DEPT (WS-DEPT-IDX)  TO GL-DEPT.
+
+           MOVE "PAYROLL EXPENSE"         TO GL-ACCOUNT-NAME.
+           MOVE "DR"                      TO GL-DR-CR.
+           MOVE WS-DEPT-TOTAL-GROSS (WS-DEPT-IDX) TO GL-AMOUNT.
+           WRITE GL-EXPORT-LINE FROM GL-JOURNAL-LINE.
+
+           MOVE "TAX WITHHOLDING PAYABLE" TO GL-ACCOUNT-NAME.
+           MOVE "CR"                      TO GL-DR-CR.
+           MOVE WS-DEPT-TOTAL-TAX (WS-DEPT-IDX)   TO GL-AMOUNT.
+           WRITE GL-EXPORT-LINE FROM GL-JOURNAL-LINE.
+
+           MOVE "NET PAY PAYABLE"         TO GL-ACCOUNT-NAME.
+           MOVE "CR"                      TO GL-DR-CR.
+           MOVE WS-DEPT-TOTAL-NET (WS-DEPT-IDX)   TO GL-AMOUNT.
+           WRITE GL-EXPORT-LINE FROM GL-JOURNAL-LINE.
+       3100-WRITE-GL-DEPT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * COMMON RANGE-EDIT ROUTINE (SEE COPYBOOK/EDITRNG.CPY).
+      *----------------------------------------------------------------
+       COPY EDITRNG.
