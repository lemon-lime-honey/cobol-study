@@ -0,0 +1,110 @@
+      *================================================================
+      *  PROGRAM-ID   : TAXCALC
+      *  AUTHOR       : D. OKAFOR, PAYROLL SYSTEMS
+      *  INSTALLATION : HOME OFFICE DATA CENTER
+      *  DATE-WRITTEN : 2026-08-09
+      *
+      *  REMARKS
+      *     CALLABLE SUBPROGRAM THAT WITHHOLDS TAX FROM LK-SALARY USING
+      *     A GRADUATED MARGINAL-RATE BRACKET SCHEDULE INSTEAD OF A
+      *     SINGLE FLAT RATE.  EACH BRACKET TAXES ONLY THE SLICE OF
+      *     SALARY THAT FALLS WITHIN IT, MATCHING HOW WITHHOLDING
+      *     ACTUALLY WORKS.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ------------------------------------------
+      *  2026-08-09 DO    ORIGINAL VERSION - BRACKETED WITHHOLDING.
+      *  2026-08-09 DO    FIXED OFF-BY-ONE AT EACH BRACKET'S LOW END -
+      *                   THE DOLLAR AT THE BOUNDARY WAS FALLING INTO
+      *                   NO BRACKET AT ALL.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAXCALC.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. HOME OFFICE DATA CENTER.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GENERIC.
+       OBJECT-COMPUTER. GENERIC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * TAX BRACKET SCHEDULE - LOW/HIGH ENDS AND MARGINAL RATE.  THE
+      * LAST BRACKET'S HIGH END IS A CEILING WELL ABOVE ANY SALARY
+      * THAT CAN BE CARRIED IN EMP-SALARY (PIC 9(06)).
+      *----------------------------------------------------------------
+       01  TAX-BRACKET-TABLE.
+           05  TAX-BRACKET                OCCURS 5 TIMES
+                                           INDEXED BY TB-IDX.
+               10  TB-LOW                 PIC 9(07).
+               10  TB-HIGH                PIC 9(07).
+               10  TB-RATE                PIC 9V999.
+
+       01  WS-BRACKET-SPAN              PIC 9(07).
+       01  WS-TAXABLE-IN-BRACKET        PIC 9(07).
+
+       LINKAGE SECTION.
+       01  LK-SALARY                    PIC 9(06).
+       01  LK-TAX                       PIC 9(06)V99.
+
+       PROCEDURE DIVISION USING LK-SALARY LK-TAX.
+
+       0000-MAINLINE.
+           PERFORM 1000-LOAD-BRACKETS THRU 1000-LOAD-BRACKETS-EXIT.
+           MOVE 0 TO LK-TAX.
+           PERFORM 2000-CALC-ONE-BRACKET THRU 2000-CALC-ONE-BRACKET-EXIT
+               VARYING TB-IDX FROM 1 BY 1 UNTIL TB-IDX > 5.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-LOAD-BRACKETS - LOAD THE BRACKET SCHEDULE INTO THE TABLE.
+      * A CHANGE IN THE WITHHOLDING SCHEDULE MEANS CHANGING THE MOVE
+      * STATEMENTS HERE - THE REST OF THE PROGRAM IS DATA-DRIVEN.
+      *----------------------------------------------------------------
+       1000-LOAD-BRACKETS.
+           MOVE 0000000   TO TB-LOW (1).
+           MOVE 0015000   TO TB-HIGH (1).
+           MOVE 0.000     TO TB-RATE (1).
+
+           MOVE 0015001   TO TB-LOW (2).
+           MOVE 0030000   TO TB-HIGH (2).
+           MOVE 0.100     TO TB-RATE (2).
+
+           MOVE 0030001   TO TB-LOW (3).
+           MOVE 0060000   TO TB-HIGH (3).
+           MOVE 0.150     TO TB-RATE (3).
+
+           MOVE 0060001   TO TB-LOW (4).
+           MOVE 0100000   TO TB-HIGH (4).
+           MOVE 0.250     TO TB-RATE (4).
+
+           MOVE 0100001   TO TB-LOW (5).
+           MOVE 9999999   TO TB-HIGH (5).
+           MOVE 0.330     TO TB-RATE (5).
+       1000-LOAD-BRACKETS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-CALC-ONE-BRACKET - TAX THE SLICE OF SALARY, IF ANY, THAT
+      * FALLS WITHIN THE CURRENT BRACKET AND ADD IT INTO LK-TAX.
+      *----------------------------------------------------------------
+       2000-CALC-ONE-BRACKET.
+           IF LK-SALARY >= TB-LOW (TB-IDX)
+               COMPUTE WS-BRACKET-SPAN =
+                   TB-HIGH (TB-IDX) - TB-LOW (TB-IDX) + 1
+               IF LK-SALARY - TB-LOW (TB-IDX) + 1 < WS-BRACKET-SPAN
+                   COMPUTE WS-TAXABLE-IN-BRACKET =
+                       LK-SALARY - TB-LOW (TB-IDX) + 1
+               ELSE
+                   MOVE WS-BRACKET-SPAN TO WS-TAXABLE-IN-BRACKET
+               END-IF
+               COMPUTE LK-TAX = LK-TAX +
+                   (WS-TAXABLE-IN-BRACKET * TB-RATE (TB-IDX))
+           END-IF.
+       2000-CALC-ONE-BRACKET-EXIT.
+           EXIT.
