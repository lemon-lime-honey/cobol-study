@@ -0,0 +1,110 @@
+      *================================================================
+      *  PROGRAM-ID   : PAYCALC
+      *  AUTHOR       : D. OKAFOR, PAYROLL SYSTEMS
+      *  INSTALLATION : HOME OFFICE DATA CENTER
+      *  DATE-WRITTEN : 2026-08-09
+      *
+      *  REMARKS
+      *     CALLABLE SUBPROGRAM THAT TURNS HOURLY-PAY AND HOURS WORKED
+      *     INTO REGULAR-PAY AND OVERTIME-PAY UNDER THE STANDARD LABOR
+      *     AGREEMENT RULES -
+      *        HOURS   0 -  40  PAID AT STRAIGHT TIME
+      *        HOURS  41 -  60  PAID AT 1.5 X HOURLY-PAY
+      *        HOURS  61 -  99  PAID AT 2.0 X HOURLY-PAY
+      *     PAY IS RETURNED AS THE SUM OF REGULAR-PAY AND OVERTIME-PAY.
+      *     SHARED BY THE TIMECARD BATCH PROGRAM AND THE PAYROLL DRIVER
+      *     SO BOTH APPLY THE SAME OVERTIME RULE.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ------------------------------------------
+      *  2026-08-09 DO    ORIGINAL VERSION - OVERTIME/DOUBLE-TIME CALC.
+      *  2026-08-09 DO    ADDED ON SIZE ERROR CHECKS SO AN OUT-OF-RANGE
+      *                   HOURLY-PAY OR WORKING-HOUR CAPS THE RESULT
+      *                   INSTEAD OF SILENTLY TRUNCATING IT.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYCALC.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. HOME OFFICE DATA CENTER.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GENERIC.
+       OBJECT-COMPUTER. GENERIC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-REGULAR-HOURS            PIC 9(03).
+       01  WS-OVERTIME-HOURS           PIC 9(03).
+       01  WS-DOUBLETIME-HOURS         PIC 9(03).
+
+       01  PAY-THRESHOLD-1             PIC 9(03) VALUE 40.
+       01  PAY-THRESHOLD-2             PIC 9(03) VALUE 60.
+       01  PAY-RATE-OVERTIME           PIC 9V99  VALUE 1.50.
+       01  PAY-RATE-DOUBLETIME         PIC 9V99  VALUE 2.00.
+
+       LINKAGE SECTION.
+       01  LK-HOURLY-PAY               PIC 9(05).
+       01  LK-WORKING-HOUR             PIC 9(02).
+       01  LK-REGULAR-PAY              PIC 9(07)V99.
+       01  LK-OVERTIME-PAY             PIC 9(07)V99.
+       01  LK-PAY                      PIC 9(07)V99.
+
+       PROCEDURE DIVISION USING LK-HOURLY-PAY LK-WORKING-HOUR
+                                LK-REGULAR-PAY LK-OVERTIME-PAY LK-PAY.
+
+       0000-MAINLINE.
+           PERFORM 1000-CALC-PAY THRU 1000-CALC-PAY-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-CALC-PAY - SPLIT HOURS INTO REGULAR/OVERTIME/DOUBLE-TIME
+      * BANDS AND DERIVE REGULAR-PAY, OVERTIME-PAY AND PAY.
+      *----------------------------------------------------------------
+       1000-CALC-PAY.
+           IF LK-WORKING-HOUR > PAY-THRESHOLD-2
+               MOVE PAY-THRESHOLD-1 TO WS-REGULAR-HOURS
+               COMPUTE WS-OVERTIME-HOURS =
+                   PAY-THRESHOLD-2 - PAY-THRESHOLD-1
+               COMPUTE WS-DOUBLETIME-HOURS =
+                   LK-WORKING-HOUR - PAY-THRESHOLD-2
+           ELSE
+               IF LK-WORKING-HOUR > PAY-THRESHOLD-1
+                   MOVE PAY-THRESHOLD-1 TO WS-REGULAR-HOURS
+                   COMPUTE WS-OVERTIME-HOURS =
+                       LK-WORKING-HOUR - PAY-THRESHOLD-1
+                   MOVE 0 TO WS-DOUBLETIME-HOURS
+               ELSE
+                   MOVE LK-WORKING-HOUR TO WS-REGULAR-HOURS
+                   MOVE 0 TO WS-OVERTIME-HOURS
+                   MOVE 0 TO WS-DOUBLETIME-HOURS
+               END-IF
+           END-IF.
+
+           COMPUTE LK-REGULAR-PAY =
+               WS-REGULAR-HOURS * LK-HOURLY-PAY
+               ON SIZE ERROR
+                   DISPLAY "REGULAR PAY COMPUTATION OVERFLOWED, "
+                       "HOURLY-PAY " LK-HOURLY-PAY
+                   MOVE 9999999.99 TO LK-REGULAR-PAY
+           END-COMPUTE.
+
+           COMPUTE LK-OVERTIME-PAY =
+               (WS-OVERTIME-HOURS * LK-HOURLY-PAY * PAY-RATE-OVERTIME)
+             + (WS-DOUBLETIME-HOURS * LK-HOURLY-PAY
+                                     * PAY-RATE-DOUBLETIME)
+               ON SIZE ERROR
+                   DISPLAY "OVERTIME PAY COMPUTATION OVERFLOWED, "
+                       "HOURLY-PAY " LK-HOURLY-PAY
+                   MOVE 9999999.99 TO LK-OVERTIME-PAY
+           END-COMPUTE.
+
+           COMPUTE LK-PAY = LK-REGULAR-PAY + LK-OVERTIME-PAY
+               ON SIZE ERROR
+                   MOVE 9999999.99 TO LK-PAY
+           END-COMPUTE.
+       1000-CALC-PAY-EXIT.
+           EXIT.
