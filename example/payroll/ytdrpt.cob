@@ -0,0 +1,213 @@
+      *================================================================
+      *  PROGRAM-ID   : YTDRPT
+      *  AUTHOR       : D. OKAFOR, PAYROLL SYSTEMS
+      *  INSTALLATION : HOME OFFICE DATA CENTER
+      *  DATE-WRITTEN : 2026-08-09
+      *  DATE-COMPILED: 2026-08-09
+      *
+      *  REMARKS
+      *     YEAR-END TAX SUMMARY REPORT.  READS THE EMPLOYEE MASTER
+      *     FILE SEQUENTIALLY AND PRINTS EACH EMPLOYEE'S YEAR-TO-DATE
+      *     GROSS PAY AND WITHHOLDING, WITH A COMPANY GRAND TOTAL,
+      *     GIVING US SOMETHING RESEMBLING A W-2 FEED.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ------------------------------------------
+      *  2026-08-09 DO    ORIGINAL VERSION.
+      *  2026-08-09 DO    ADDED A RUN-DATE TO THE REPORT HEADING AND
+      *                   CHECK THE MASTER FILE STATUS EXPLICITLY
+      *                   RATHER THAN RELYING ON AT END ALONE.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YTDRPT.
+       AUTHOR. D. OKAFOR.
+       INSTALLATION. HOME OFFICE DATA CENTER.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GENERIC.
+       OBJECT-COMPUTER. GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER     ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT YTD-SUMMARY-REPORT  ASSIGN TO "YTDSUM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY EMPMAST.
+
+       FD  YTD-SUMMARY-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  YTD-SUMMARY-REPORT-LINE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS             PIC X(02).
+           88  WS-MASTER-OK                          VALUE "00".
+           88  WS-MASTER-EOF                         VALUE "10".
+
+       01  WS-EOF-SW                    PIC X(01)   VALUE 'N'.
+           88  WS-EOF                               VALUE 'Y'.
+
+       01  WS-GRAND-YTD-GROSS           PIC 9(11)V99 VALUE 0.
+       01  WS-GRAND-YTD-TAX             PIC 9(11)V99 VALUE 0.
+       01  WS-EMPLOYEE-COUNT            PIC 9(05)    VALUE 0.
+
+       01  WS-LINE-COUNT                PIC 9(02)    VALUE 99.
+       01  WS-PAGE-COUNT                PIC 9(03)    VALUE 0.
+       01  LINES-PER-PAGE               PIC 9(02)    VALUE 20.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR               PIC 9(04).
+           05  WS-RUN-MONTH              PIC 9(02).
+           05  WS-RUN-DAY                PIC 9(02).
+       01  WS-RUN-DATE-DISPLAY.
+           05  WS-RUN-DATE-MONTH         PIC 9(02).
+           05  FILLER                    PIC X(01) VALUE "/".
+           05  WS-RUN-DATE-DAY           PIC 9(02).
+           05  FILLER                    PIC X(01) VALUE "/".
+           05  WS-RUN-DATE-YEAR          PIC 9(04).
+
+       01  HEADING-LINE-1.
+           05  FILLER                   PIC X(24) VALUE
+               "HOME OFFICE DATA CENTER".
+           05  FILLER                   PIC X(30) VALUE
+               "YEAR-TO-DATE TAX SUMMARY     ".
+           05  FILLER                   PIC X(05) VALUE "DATE ".
+           05  HL1-RUN-DATE              PIC X(10).
+           05  FILLER                   PIC X(05) VALUE "PAGE ".
+           05  HL1-PAGE                 PIC ZZ9.
+
+       01  HEADING-LINE-2.
+           05  FILLER                   PIC X(09) VALUE
+               " EMP-ID ".
+           05  FILLER                   PIC X(22) VALUE
+               "NAME                  ".
+           05  FILLER                   PIC X(18) VALUE
+               "YTD-GROSS         ".
+           05  FILLER                   PIC X(11) VALUE
+               "YTD-TAX".
+
+       01  DETAIL-LINE.
+           05  DL-EMPLOYEE-ID           PIC ZZZZZ9.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  DL-NAME                  PIC X(20).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  DL-YTD-GROSS             PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  DL-YTD-TAX               PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  TOTAL-LINE.
+           05  FILLER                   PIC X(20) VALUE
+               "*** COMPANY TOTAL **".
+           05  FILLER                   PIC X(13) VALUE SPACES.
+           05  TL-YTD-GROSS             PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  TL-YTD-TAX               PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  COUNT-LINE.
+           05  FILLER                   PIC X(20) VALUE
+               "EMPLOYEES REPORTED:".
+           05  CL-EMPLOYEE-COUNT         PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PRINT-EMPLOYEE THRU 2000-PRINT-EMPLOYEE-EXIT
+               UNTIL WS-EOF.
+           PERFORM 3000-FINALIZE THRU 3000-FINALIZE-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - OPEN FILES AND READ THE FIRST MASTER RECORD.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT  EMPLOYEE-MASTER
+                OUTPUT YTD-SUMMARY-REPORT.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-MONTH TO WS-RUN-DATE-MONTH.
+           MOVE WS-RUN-DAY   TO WS-RUN-DATE-DAY.
+           MOVE WS-RUN-YEAR  TO WS-RUN-DATE-YEAR.
+           MOVE WS-RUN-DATE-DISPLAY TO HL1-RUN-DATE.
+
+           PERFORM 2900-READ-MASTER THRU 2900-READ-MASTER-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PRINT-EMPLOYEE - PRINT ONE YTD DETAIL LINE AND READ THE
+      * NEXT MASTER RECORD.
+      *----------------------------------------------------------------
+       2000-PRINT-EMPLOYEE.
+           ADD 1 TO WS-EMPLOYEE-COUNT.
+           ADD EMP-YTD-GROSS TO WS-GRAND-YTD-GROSS.
+           ADD EMP-YTD-TAX   TO WS-GRAND-YTD-TAX.
+
+           IF WS-LINE-COUNT >= LINES-PER-PAGE
+               PERFORM 2200-PRINT-HEADINGS THRU 2200-PRINT-HEADINGS-EXIT
+           END-IF.
+
+           MOVE EMP-ID        TO DL-EMPLOYEE-ID.
+           MOVE EMP-NAME      TO DL-NAME.
+           MOVE EMP-YTD-GROSS TO DL-YTD-GROSS.
+           MOVE EMP-YTD-TAX   TO DL-YTD-TAX.
+           WRITE YTD-SUMMARY-REPORT-LINE FROM DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+           PERFORM 2900-READ-MASTER THRU 2900-READ-MASTER-EXIT.
+       2000-PRINT-EMPLOYEE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-PRINT-HEADINGS - START A NEW REPORT PAGE.
+      *----------------------------------------------------------------
+       2200-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO HL1-PAGE.
+           WRITE YTD-SUMMARY-REPORT-LINE FROM HEADING-LINE-1.
+           WRITE YTD-SUMMARY-REPORT-LINE FROM HEADING-LINE-2.
+           MOVE 0 TO WS-LINE-COUNT.
+       2200-PRINT-HEADINGS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2900-READ-MASTER - READ THE NEXT EMPLOYEE MASTER RECORD IN
+      * KEY SEQUENCE.
+      *----------------------------------------------------------------
+       2900-READ-MASTER.
+           READ EMPLOYEE-MASTER NEXT RECORD.
+           IF WS-MASTER-EOF
+               SET WS-EOF TO TRUE
+           ELSE
+               IF NOT WS-MASTER-OK
+                   DISPLAY "UNABLE TO READ EMPLOYEE MASTER, FILE "
+                       "STATUS " WS-MASTER-STATUS
+                   SET WS-EOF TO TRUE
+               END-IF
+           END-IF.
+       2900-READ-MASTER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-FINALIZE - PRINT THE COMPANY GRAND TOTAL AND CLOSE FILES.
+      *----------------------------------------------------------------
+       3000-FINALIZE.
+           MOVE WS-GRAND-YTD-GROSS TO TL-YTD-GROSS.
+           MOVE WS-GRAND-YTD-TAX   TO TL-YTD-TAX.
+           WRITE YTD-SUMMARY-REPORT-LINE FROM TOTAL-LINE.
+           MOVE WS-EMPLOYEE-COUNT  TO CL-EMPLOYEE-COUNT.
+           WRITE YTD-SUMMARY-REPORT-LINE FROM COUNT-LINE.
+           CLOSE EMPLOYEE-MASTER YTD-SUMMARY-REPORT.
+       3000-FINALIZE-EXIT.
+           EXIT.
