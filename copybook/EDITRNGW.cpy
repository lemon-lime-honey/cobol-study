@@ -0,0 +1,15 @@
+      *================================================================
+      *  EDITRNGW - WORKING-STORAGE FOR THE COMMON RANGE-EDIT ROUTINE
+      *
+      *  PAIRED WITH THE EDITRNG PROCEDURE-DIVISION COPY MEMBER.  THE
+      *  CALLING PROGRAM MOVES THE VALUE UNDER TEST AND ITS LOW/HIGH
+      *  LIMITS INTO EC-VALUE, EC-LOW AND EC-HIGH AND THEN PERFORMS
+      *  8900-EDIT-RANGE THRU 8900-EDIT-RANGE-EXIT.
+      *================================================================
+       01  EC-EDIT-AREA.
+           05  EC-VALUE                    PIC S9(09)V9(02).
+           05  EC-LOW                      PIC S9(09)V9(02).
+           05  EC-HIGH                     PIC S9(09)V9(02).
+           05  EC-RESULT-SW                PIC X(01).
+               88  EC-VALID                VALUE 'V'.
+               88  EC-INVALID               VALUE 'I'.
