@@ -0,0 +1,10 @@
+      *================================================================
+      *  TIMECARD - WEEKLY TIMECARD RECORD LAYOUT
+      *
+      *  COPY MEMBER SHARED BY THE TIMECARD BATCH PAYROLL PROGRAM AND
+      *  THE PAYROLL DRIVER.
+      *================================================================
+       01  TIMECARD-RECORD.
+           05  TC-EMPLOYEE-ID              PIC 9(06).
+           05  TC-HOURLY-PAY               PIC 9(05).
+           05  TC-WORKING-HOUR             PIC 9(02).
