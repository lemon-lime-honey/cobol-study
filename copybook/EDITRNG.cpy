@@ -0,0 +1,19 @@
+      *================================================================
+      *  EDITRNG  - COMMON RANGE-EDIT LOGIC (PROCEDURE COPY MEMBER)
+      *
+      *  CHECKS EC-VALUE AGAINST EC-LOW AND EC-HIGH (SEE EDITRNGW) AND
+      *  SETS EC-RESULT-SW.  COPY THIS MEMBER ONCE INTO EACH PROGRAM'S
+      *  PROCEDURE DIVISION THAT NEEDS A SIMPLE NUMERIC RANGE EDIT.
+      *================================================================
+       8900-EDIT-RANGE.
+           IF EC-VALUE NOT >= EC-LOW
+               SET EC-INVALID             TO TRUE
+           ELSE
+               IF EC-VALUE NOT <= EC-HIGH
+                   SET EC-INVALID         TO TRUE
+               ELSE
+                   SET EC-VALID           TO TRUE
+               END-IF
+           END-IF.
+       8900-EDIT-RANGE-EXIT.
+           EXIT.
