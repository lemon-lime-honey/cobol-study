@@ -0,0 +1,23 @@
+      *================================================================
+      *  EMPMAST  - EMPLOYEE MASTER RECORD LAYOUT
+      *
+      *  COPY MEMBER SHARED BY THE EMPLOYEE MAINTENANCE PROGRAM AND
+      *  THE PAYROLL DRIVER.  USE COPY EMPMAST REPLACING WHEN A
+      *  WORKING-STORAGE WORK AREA (RATHER THAN THE FD RECORD ITSELF)
+      *  IS NEEDED, TO AVOID DUPLICATE DATA-NAME DEFINITIONS.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ------------------------------------------
+      *  2026-08-09 DO    ADDED EMP-DEPT, EMP-YTD-GROSS, EMP-YTD-TAX.
+      *================================================================
+       01  EMP-MASTER-RECORD.
+           05  EMP-ID                      PIC 9(06).
+           05  EMP-NAME                    PIC X(20).
+           05  EMP-AGE                     PIC 9(03).
+           05  EMP-DEPT                    PIC 9(04).
+           05  EMP-SALARY                  PIC 9(06).
+           05  EMP-TAX                     PIC 9(06)V99.
+           05  EMP-YTD-GROSS               PIC 9(09)V99.
+           05  EMP-YTD-TAX                 PIC 9(09)V99.
+           05  FILLER                      PIC X(10).
